@@ -1,16 +1,85 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Control card: upper limit and the two divisor values.
+      *    Ops points this at whatever control card the job needs via
+      *    the FZCTL environment variable, or drops a file named
+      *    FZCTL in the step's working directory.
+           SELECT CONTROL-FILE ASSIGN TO "FZCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+      *    Retained, archivable report of the run - this is what gets
+      *    handed to auditors instead of screen-scraping the job log.
+           SELECT REPORT-FILE ASSIGN TO "FZRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+      *    Checkpoint dataset - rewritten every CTL-CHECKPOINT-INTERVAL
+      *    iterations with the last value of I fully processed, so a
+      *    restart run doesn't have to reprocess from I=1.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FZCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY FZCTL.
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       COPY FZCKPT.
+
        WORKING-STORAGE SECTION.
-       01 I               PIC 9(3) VALUE 1.
-       01 REMAINDER-3     PIC 9(3).
-       01 REMAINDER-5     PIC 9(3).
-       01 OUTPUT-LINE     PIC X(20).
+       01 CTL-FILE-STATUS PIC XX.
+       01 RPT-FILE-STATUS PIC XX.
+       01 CKPT-FILE-STATUS PIC XX.
+       01 I               PIC 9(5) VALUE 1.
+       01 UPPER-LIMIT     PIC 9(5) VALUE 100.
+       01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 0.
+       01 RESTART-INDICATOR   PIC X VALUE 'N'.
+      *  'Y' once APPLY-RESTART has actually restored a prior run's
+      *  position from the checkpoint file - distinct from
+      *  RESTART-INDICATOR, which only records what the control card
+      *  asked for. OPEN-REPORT uses this to decide whether to append
+      *  to the existing report or start a fresh one.
+       01 RESTARTED-FLAG      PIC X VALUE 'N'.
+      *  Table of divisor/label rules (e.g. 3/Fizz, 5/Buzz, 7/Bazz) -
+      *  a third or fourth rule is added via the control card, not a
+      *  source change. Defaults to the original two rules.
+       01 RULE-COUNT      PIC 9(1) VALUE 2.
+       01 DIVISOR-TABLE.
+           05 DIVISOR-RULE OCCURS 4 TIMES.
+               10 RULE-DIVISOR    PIC 9(2).
+               10 RULE-LABEL      PIC X(8).
+               10 RULE-HIT-COUNT  PIC 9(6) VALUE 0.
+       01 RULE-IDX        PIC 9(1).
+       01 RULE-QUOTIENT   PIC 9(5).
+       01 RULE-REMAINDER  PIC 9(3).
+       01 ANY-RULE-MATCHED PIC X.
+       01 NO-MATCH-COUNT  PIC 9(6) VALUE 0.
+       01 OUTPUT-LINE     PIC X(40).
        01 OUTPUT-LINE-LEN PIC 9(3).
 
+       01 RUN-DATE.
+           05 RUN-DATE-YYYY  PIC 9(4).
+           05 RUN-DATE-MM    PIC 9(2).
+           05 RUN-DATE-DD    PIC 9(2).
+       01 PAGE-COUNT      PIC 9(3) VALUE 1.
+       01 LINE-COUNT      PIC 9(3) VALUE 0.
+       01 LINES-PER-PAGE  PIC 9(3) VALUE 60.
+       01 REPORT-HEADER-1 PIC X(80).
+
        PROCEDURE DIVISION.
-           PERFORM UNTIL I > 100
+           PERFORM INITIALIZE-DIVISOR-TABLE
+           PERFORM READ-CONTROL-CARD
+           PERFORM APPLY-RESTART
+           PERFORM OPEN-REPORT
+           PERFORM UNTIL I > UPPER-LIMIT
       *        Clear the output line
                MOVE SPACES TO OUTPUT-LINE
                MOVE 1 TO OUTPUT-LINE-LEN
@@ -18,24 +87,331 @@
                   " - " DELIMITED BY SIZE
                   INTO OUTPUT-LINE
                   WITH POINTER OUTPUT-LINE-LEN
-      *        Find The the remainder of division by 3 and 5
-               DIVIDE I BY 3 GIVING REMAINDER-3 REMAINDER REMAINDER-3
-               DIVIDE I BY 5 GIVING REMAINDER-5 REMAINDER REMAINDER-5
-      *        If the number is divisible by 3 print Fizz
-               IF REMAINDER-3 = 0
-                   STRING "Fizz" DELIMITED BY SIZE
-                     INTO OUTPUT-LINE
-                     WITH POINTER OUTPUT-LINE-LEN
-               END-IF
-      *        If the number is divisible by 5 print Buzz
-               IF REMAINDER-5 = 0
-                   STRING "Buzz" DELIMITED BY SIZE
-                     INTO OUTPUT-LINE
-                     WITH POINTER OUTPUT-LINE-LEN
+      *        Check I against every divisor rule in the table,
+      *        appending each matching label and tallying hits
+               MOVE 'N' TO ANY-RULE-MATCHED
+      *        A zero divisor (a bad control-card entry that slipped
+      *        past APPLY-RULE-TABLE's validation, or an unused
+      *        legacy slot) is skipped rather than divided by - the
+      *        RULE-REMAINDER check below only runs immediately after
+      *        a real DIVIDE for this same rule, so a skipped rule can
+      *        never "match" on a remainder left over from the
+      *        previous rule in the table.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1 UNTIL
+                   RULE-IDX > RULE-COUNT
+                   IF RULE-DIVISOR(RULE-IDX) NOT = 0
+                       DIVIDE I BY RULE-DIVISOR(RULE-IDX)
+                           GIVING RULE-QUOTIENT
+                           REMAINDER RULE-REMAINDER
+                       IF RULE-REMAINDER = 0
+                           STRING RULE-LABEL(RULE-IDX)
+                             DELIMITED BY SPACE
+                             INTO OUTPUT-LINE
+                             WITH POINTER OUTPUT-LINE-LEN
+                           ADD 1 TO RULE-HIT-COUNT(RULE-IDX)
+                           MOVE 'Y' TO ANY-RULE-MATCHED
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF ANY-RULE-MATCHED = 'N'
+                   ADD 1 TO NO-MATCH-COUNT
                END-IF
-      *        Print the output line to the console
-               DISPLAY OUTPUT-LINE
+      *        Write the output line to the report
+               PERFORM WRITE-REPORT-LINE
+               PERFORM WRITE-CHECKPOINT-IF-DUE
                ADD 1 TO I
            END-PERFORM.
 
-           STOP RUN.
\ No newline at end of file
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM CLOSE-REPORT
+           PERFORM INVALIDATE-CHECKPOINT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      * INITIALIZE-DIVISOR-TABLE loads the original two rules
+      * (3/Fizz, 5/Buzz) as the default divisor table. A control
+      * card can override or extend this - see READ-CONTROL-CARD.
+       INITIALIZE-DIVISOR-TABLE SECTION.
+           MOVE 2 TO RULE-COUNT
+           MOVE 3 TO RULE-DIVISOR(1)
+           MOVE "Fizz" TO RULE-LABEL(1)
+           MOVE 5 TO RULE-DIVISOR(2)
+           MOVE "Buzz" TO RULE-LABEL(2)
+           EXIT.
+
+      * OPEN-REPORT opens the report file, stamps the run date, and
+      * writes the first page header. A genuine restart (one where
+      * APPLY-RESTART actually restored a prior checkpoint) opens the
+      * report in EXTEND mode instead, so the resumed run's lines are
+      * appended after the original run's - the existing header from
+      * that earlier OPEN OUTPUT still stands, so no new one is
+      * written and PAGE-COUNT/LINE-COUNT carry on from where the
+      * checkpoint left them. Either way, a failed OPEN is fatal -
+      * writing report lines against a file that was never opened
+      * would just silently go nowhere.
+       OPEN-REPORT SECTION.
+           IF RESTARTED-FLAG = 'Y'
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF RPT-FILE-STATUS NOT = "00"
+               DISPLAY "FIZZBUZZ: unable to open FZRPT, file status: "
+                   RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF RESTARTED-FLAG NOT = 'Y'
+               MOVE FUNCTION CURRENT-DATE TO REPORT-HEADER-1
+               MOVE REPORT-HEADER-1(1:4) TO RUN-DATE-YYYY
+               MOVE REPORT-HEADER-1(5:2) TO RUN-DATE-MM
+               MOVE REPORT-HEADER-1(7:2) TO RUN-DATE-DD
+               MOVE 1 TO PAGE-COUNT
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           EXIT.
+
+      * WRITE-REPORT-HEADER writes the run-date/page header line and
+      * resets the page's line count.
+       WRITE-REPORT-HEADER SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "FIZZBUZZ REPORT  RUN DATE: "
+                  RUN-DATE-YYYY "-" RUN-DATE-MM "-" RUN-DATE-DD
+                  "  PAGE: " PAGE-COUNT
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 0 TO LINE-COUNT
+           EXIT.
+
+      * WRITE-REPORT-LINE writes one OUTPUT-LINE to the report,
+      * paging (new header) once LINES-PER-PAGE is reached.
+       WRITE-REPORT-LINE SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE OUTPUT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD 1 TO LINE-COUNT
+           IF LINE-COUNT >= LINES-PER-PAGE
+               ADD 1 TO PAGE-COUNT
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           EXIT.
+
+      * WRITE-REPORT-SUMMARY writes a footer to the report showing
+      * how many numbers hit each divisor rule and how many hit no
+      * rule at all, so the report's totals can be reconciled
+      * against what the requesting department expects.
+       WRITE-REPORT-SUMMARY SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "SUMMARY" DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+      *    A disabled (zero-divisor) slot is skipped here too - same
+      *    guard as the main divisor loop - so a rejected rule-table
+      *    entry never prints as a phantom rule under whatever stale
+      *    label happened to be left in that slot.
+           PERFORM VARYING RULE-IDX FROM 1 BY 1 UNTIL
+               RULE-IDX > RULE-COUNT
+               IF RULE-DIVISOR(RULE-IDX) NOT = 0
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING RULE-LABEL(RULE-IDX) DELIMITED BY SPACE
+                          " (divisible by " DELIMITED BY SIZE
+                          RULE-DIVISOR(RULE-IDX) DELIMITED BY SIZE
+                          "): " DELIMITED BY SIZE
+                          RULE-HIT-COUNT(RULE-IDX) DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+                   END-STRING
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO REPORT-RECORD
+           STRING "No rule matched: " DELIMITED BY SIZE
+                  NO-MATCH-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           EXIT.
+
+      * CLOSE-REPORT closes out the report dataset at end of run.
+       CLOSE-REPORT SECTION.
+           CLOSE REPORT-FILE
+           EXIT.
+
+      * INVALIDATE-CHECKPOINT truncates FZCKPT to empty once a run
+      * has completed successfully, so a leftover checkpoint from a
+      * finished run can never be mistaken for one still in progress.
+      * Without this, re-submitting the same control card (still
+      * asking for a restart) would make APPLY-RESTART blindly resume
+      * from the old checkpoint and OPEN-REPORT append a second,
+      * duplicate SUMMARY onto the already-complete FZRPT. OPEN
+      * OUTPUT followed immediately by CLOSE recreates FZCKPT as an
+      * empty file, which APPLY-RESTART's READ then sees as AT END -
+      * the same "nothing to resume" case it already handles.
+       INVALIDATE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      * READ-CONTROL-CARD opens the control file, if present, and
+      * loads the upper limit, divisor rules, checkpoint interval,
+      * and restart indicator for this run. A missing control file,
+      * or zero/blank values on the card, fall back to the original
+      * defaults (1-100, divisors 3 and 5, no checkpointing).
+      *
+      * Divisor rules come from whichever of the two control-card
+      * layouts is populated: the legacy CTL-DIVISOR-1/CTL-DIVISOR-2
+      * pair (still labeled Fizz/Buzz), or - if CTL-RULE-COUNT is
+      * non-zero - the full CTL-RULE-TABLE, which takes priority and
+      * supports a third or fourth rule.
+       READ-CONTROL-CARD SECTION.
+           OPEN INPUT CONTROL-FILE
+           IF CTL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-UPPER-LIMIT NOT = 0
+                           MOVE CTL-UPPER-LIMIT TO UPPER-LIMIT
+                       END-IF
+                       IF CTL-DIVISOR-1 NOT = 0
+                           MOVE CTL-DIVISOR-1 TO RULE-DIVISOR(1)
+                       END-IF
+                       IF CTL-DIVISOR-2 NOT = 0
+                           MOVE CTL-DIVISOR-2 TO RULE-DIVISOR(2)
+                       END-IF
+                       IF CTL-RULE-COUNT NOT = 0
+                           IF CTL-RULE-COUNT <= 4
+                               PERFORM APPLY-RULE-TABLE
+                           ELSE
+                               DISPLAY
+                                  "FIZZBUZZ: CTL-RULE-COUNT exceeds "
+                                  "the 4-rule table, ignoring "
+                                  "CTL-RULE-TABLE: " CTL-RULE-COUNT
+                           END-IF
+                       END-IF
+                       IF CTL-CHECKPOINT-INTERVAL NOT = 0
+                           MOVE CTL-CHECKPOINT-INTERVAL
+                               TO CHECKPOINT-INTERVAL
+                       END-IF
+                       IF CTL-RESTART-INDICATOR NOT = SPACE
+                           MOVE CTL-RESTART-INDICATOR
+                               TO RESTART-INDICATOR
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           EXIT.
+
+      * APPLY-RULE-TABLE replaces the default divisor table with the
+      * control card's CTL-RULE-TABLE, entry by entry, so a job can
+      * run with three, four, or (trimmed back down to) one rule
+      * without a source change. CTL-RULE-COUNT is already known to
+      * be within 1..4 (checked by the caller). A zero divisor on any
+      * entry is rejected rather than copied in - it can never match
+      * any I, and both the main PERFORM loop and WRITE-REPORT-SUMMARY
+      * treat a zero RULE-DIVISOR as "rule disabled" for exactly that
+      * reason. RULE-LABEL is still copied from the card in this case
+      * (rather than left at whatever was there before) purely so a
+      * DISPLAY or any future reporting of a disabled slot shows what
+      * was actually on the control card, not a stale label.
+       APPLY-RULE-TABLE SECTION.
+           MOVE CTL-RULE-COUNT TO RULE-COUNT
+           PERFORM VARYING RULE-IDX FROM 1 BY 1 UNTIL
+               RULE-IDX > RULE-COUNT
+               MOVE CTL-RULE-LABEL(RULE-IDX) TO RULE-LABEL(RULE-IDX)
+               IF CTL-RULE-DIVISOR(RULE-IDX) NOT = 0
+                   MOVE CTL-RULE-DIVISOR(RULE-IDX) TO
+                       RULE-DIVISOR(RULE-IDX)
+               ELSE
+                   DISPLAY "FIZZBUZZ: CTL-RULE-TABLE entry "
+                       RULE-IDX " has a zero divisor, disabling it"
+                   MOVE 0 TO RULE-DIVISOR(RULE-IDX)
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * APPLY-RESTART resumes a checkpointed run. When the control
+      * card asks for a restart, the checkpoint file's last processed
+      * I, report position, and divisor-rule counters are read back
+      * and I is set one past CKPT-LAST-I; any other condition (no
+      * checkpoint file, fresh run) leaves I at its default of 1.
+      * RESTARTED-FLAG is only set once a checkpoint is actually
+      * found and applied, so OPEN-REPORT can tell a real resume from
+      * a restart request with nothing to resume from. A checkpoint
+      * whose CKPT-LAST-I is already at or past UPPER-LIMIT is left
+      * over from a run that finished - INVALIDATE-CHECKPOINT should
+      * have truncated it, but a stale copy carried over some other
+      * way (e.g. a reused control card paired with a backed-up
+      * FZCKPT) is treated the same as "nothing to resume from" here
+      * too, rather than trusted to unconditionally restart a run
+      * that already completed.
+       APPLY-RESTART SECTION.
+           IF RESTART-INDICATOR = 'Y'
+               OPEN INPUT CHECKPOINT-FILE
+               IF CKPT-FILE-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CKPT-LAST-I < UPPER-LIMIT
+                               COMPUTE I = CKPT-LAST-I + 1
+                               MOVE CKPT-PAGE-COUNT TO PAGE-COUNT
+                               MOVE CKPT-LINE-COUNT TO LINE-COUNT
+                               MOVE CKPT-NO-MATCH-COUNT
+                                   TO NO-MATCH-COUNT
+                               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                                   UNTIL RULE-IDX > RULE-COUNT OR
+                                   RULE-IDX > CKPT-RULE-COUNT
+                                   MOVE CKPT-RULE-HIT-COUNT(RULE-IDX)
+                                       TO RULE-HIT-COUNT(RULE-IDX)
+                               END-PERFORM
+                               MOVE 'Y' TO RESTARTED-FLAG
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF
+           EXIT.
+
+      * WRITE-CHECKPOINT-IF-DUE rewrites the checkpoint dataset with
+      * the current I, report position, and divisor-rule counters
+      * every CHECKPOINT-INTERVAL iterations, so a restart never has
+      * to go back further than that interval and never loses the
+      * running totals that feed the SUMMARY footer. FZ-CHECKPOINT-
+      * RECORD is INITIALIZEd first so the CKPT-RULE-HIT-COUNT slots
+      * past CKPT-RULE-COUNT (fewer than 4 rules in play) carry valid
+      * zeros instead of leftover/undefined numeric data - without
+      * this, WRITE fails on the unpopulated slots and the checkpoint
+      * dataset is left empty.
+       WRITE-CHECKPOINT-IF-DUE SECTION.
+           IF CHECKPOINT-INTERVAL > 0
+               IF FUNCTION MOD(I, CHECKPOINT-INTERVAL) = 0
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   IF CKPT-FILE-STATUS = "00"
+                       INITIALIZE FZ-CHECKPOINT-RECORD
+                       MOVE I TO CKPT-LAST-I
+                       MOVE PAGE-COUNT TO CKPT-PAGE-COUNT
+                       MOVE LINE-COUNT TO CKPT-LINE-COUNT
+                       MOVE NO-MATCH-COUNT TO CKPT-NO-MATCH-COUNT
+                       MOVE RULE-COUNT TO CKPT-RULE-COUNT
+                       PERFORM VARYING RULE-IDX FROM 1 BY 1 UNTIL
+                           RULE-IDX > RULE-COUNT
+                           MOVE RULE-HIT-COUNT(RULE-IDX)
+                               TO CKPT-RULE-HIT-COUNT(RULE-IDX)
+                       END-PERFORM
+                       WRITE FZ-CHECKPOINT-RECORD
+                       CLOSE CHECKPOINT-FILE
+                   ELSE
+                       DISPLAY
+                           "FIZZBUZZ: unable to open FZCKPT for "
+                           "checkpoint, file status: "
+                           CKPT-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
