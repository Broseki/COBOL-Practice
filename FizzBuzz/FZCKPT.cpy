@@ -0,0 +1,22 @@
+      *---------------------------------------------------------------
+      *  FZCKPT.cpy
+      *  Checkpoint record for FIZZBUZZ - holds the last value of I
+      *  that was fully processed, so a restart run can pick up at
+      *  CKPT-LAST-I + 1 instead of reprocessing from the beginning.
+      *  Also carries the report's page/line position and the running
+      *  divisor-rule hit counts and no-match count, so a restart run
+      *  can resume appending to the report (instead of truncating it)
+      *  and the SUMMARY footer still reconciles against the whole
+      *  run, not just the resumed segment. Restoring the hit-count
+      *  table by position assumes the restart run is given the same
+      *  divisor rules (in the same order) as the run that took the
+      *  checkpoint - ops must not change the control card's rule
+      *  table between a checkpoint and its restart.
+      *---------------------------------------------------------------
+       01 FZ-CHECKPOINT-RECORD.
+           05 CKPT-LAST-I           PIC 9(5).
+           05 CKPT-PAGE-COUNT       PIC 9(3).
+           05 CKPT-LINE-COUNT       PIC 9(3).
+           05 CKPT-NO-MATCH-COUNT   PIC 9(6).
+           05 CKPT-RULE-COUNT       PIC 9(1).
+           05 CKPT-RULE-HIT-COUNT OCCURS 4 TIMES PIC 9(6).
