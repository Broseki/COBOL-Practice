@@ -0,0 +1,30 @@
+      *---------------------------------------------------------------
+      *  FZCTL.cpy
+      *  Control-card layout for FIZZBUZZ.
+      *  One record supplies the upper limit of the run, the
+      *  checkpoint interval, a restart indicator, and the divisor
+      *  rules to apply. A zero/blank in any field means "use the
+      *  default", so an empty/blank control card reproduces the
+      *  original 1-100, Fizz-on-3, Buzz-on-5 behavior with no
+      *  checkpointing.
+      *
+      *  Two ways to supply rules, so existing control cards keep
+      *  working unchanged:
+      *    - CTL-DIVISOR-1/CTL-DIVISOR-2: the original two-divisor
+      *      layout. Still honored, and still labeled Fizz/Buzz.
+      *    - CTL-RULE-COUNT/CTL-RULE-TABLE: a full divisor/label
+      *      table (up to FZ-MAX-RULES entries) for jobs that need a
+      *      third or fourth rule (e.g. Bazz on 7). When
+      *      CTL-RULE-COUNT is non-zero it takes priority over
+      *      CTL-DIVISOR-1/CTL-DIVISOR-2.
+      *---------------------------------------------------------------
+       01 FZ-CONTROL-RECORD.
+           05 CTL-UPPER-LIMIT       PIC 9(5).
+           05 CTL-DIVISOR-1         PIC 9(2).
+           05 CTL-DIVISOR-2         PIC 9(2).
+           05 CTL-CHECKPOINT-INTERVAL PIC 9(5).
+           05 CTL-RESTART-INDICATOR PIC X.
+           05 CTL-RULE-COUNT        PIC 9(1).
+           05 CTL-RULE-TABLE OCCURS 4 TIMES.
+               10 CTL-RULE-DIVISOR  PIC 9(2).
+               10 CTL-RULE-LABEL    PIC X(8).
