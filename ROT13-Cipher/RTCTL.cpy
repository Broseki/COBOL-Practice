@@ -0,0 +1,13 @@
+      *---------------------------------------------------------------
+      *  RTCTL.cpy
+      *  Control-card layout for ROT13 - supplies the rotation amount
+      *  so the same load module can serve every consumer's shift
+      *  requirement. A zero in CTL-ROTATION-AMOUNT means "use the
+      *  default", so an empty/blank control card reproduces the
+      *  original ROT13 (shift of 13) behavior.
+      *  CTL-VERIFY-INDICATOR of 'Y' turns on round-trip verification
+      *  of every record this run - see RTVER.cpy.
+      *---------------------------------------------------------------
+       01 RT-CONTROL-RECORD.
+           05 CTL-ROTATION-AMOUNT   PIC 9(2).
+           05 CTL-VERIFY-INDICATOR  PIC X.
