@@ -0,0 +1,9 @@
+      *---------------------------------------------------------------
+      *  RTVER.cpy
+      *  Verify report record for ROT13 - one PASS/FAIL confirmation
+      *  per record, proof that the batch encrypted cleanly and can
+      *  be decoded on the receiving end before it's transmitted.
+      *---------------------------------------------------------------
+       01 RT-VERIFY-RECORD.
+           05 VER-RECORD-NUMBER     PIC 9(6).
+           05 VER-STATUS            PIC X(4).
