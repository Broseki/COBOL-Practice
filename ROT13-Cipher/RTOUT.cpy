@@ -0,0 +1,7 @@
+      *---------------------------------------------------------------
+      *  RTOUT.cpy
+      *  Batch output record for ROT13 - the CIPHERTEXT produced for
+      *  the matching RT-INPUT-RECORD.
+      *---------------------------------------------------------------
+       01 RT-OUTPUT-RECORD.
+           05 RT-CIPHERTEXT         PIC X(20).
