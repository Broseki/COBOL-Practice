@@ -0,0 +1,19 @@
+      *---------------------------------------------------------------
+      *  RTEXC.cpy
+      *  Exception record for ROT13 batch mode - one record per
+      *  invalid character found, identified by the input record's
+      *  sequence number and the character's position within it, so
+      *  a bad byte can be traced back to its source record without
+      *  killing the run.
+      *---------------------------------------------------------------
+       01 RT-EXCEPTION-RECORD.
+           05 EXC-RECORD-NUMBER     PIC 9(6).
+           05 EXC-POSITION          PIC 9(2).
+           05 EXC-CHAR              PIC X.
+      *  Trailing summary record, written once at end of run, so the
+      *  batch's total skipped-record count is retained with the
+      *  exception report instead of living only in the job log's
+      *  DISPLAY output.
+       01 RT-EXCEPTION-SUMMARY-RECORD.
+           05 EXC-SUMMARY-LABEL      PIC X(8).
+           05 EXC-SUMMARY-SKIP-COUNT PIC 9(6).
