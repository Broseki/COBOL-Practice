@@ -1,24 +1,103 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROT13.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Batch plaintext extract - one value per record.
+           SELECT INPUT-FILE ASSIGN TO "RTIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IN-FILE-STATUS.
+      *    Batch ciphertext output - one record per input record.
+           SELECT OUTPUT-FILE ASSIGN TO "RTOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OUT-FILE-STATUS.
+      *    Exception report - one record per invalid character found,
+      *    so a dirty record is logged and skipped instead of
+      *    abending the whole run.
+           SELECT EXCEPTION-FILE ASSIGN TO "RTEXC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+      *    Control card: rotation amount for this run. Ops points
+      *    this at whatever control card the job needs via the
+      *    RTCTL environment variable, or drops a file named RTCTL
+      *    in the step's working directory.
+           SELECT CONTROL-FILE ASSIGN TO "RTCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+      *    Verify report - one PASS/FAIL confirmation per record,
+      *    written when the control card turns on verify mode. Proof
+      *    the batch can be decoded before it's handed to a partner.
+           SELECT VERIFY-FILE ASSIGN TO "RTVER"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS VER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       COPY RTIN.
+
+       FD  OUTPUT-FILE.
+       COPY RTOUT.
+
+       FD  EXCEPTION-FILE.
+       COPY RTEXC.
+
+       FD  CONTROL-FILE.
+       COPY RTCTL.
+
+       FD  VERIFY-FILE.
+       COPY RTVER.
+
        LOCAL-STORAGE SECTION.
+       01 IN-FILE-STATUS PIC XX.
+       01 OUT-FILE-STATUS PIC XX.
+       01 EXC-FILE-STATUS PIC XX.
+       01 CTL-FILE-STATUS PIC XX.
+       01 VER-FILE-STATUS PIC XX.
+       01 END-OF-INPUT PIC X VALUE 'N'.
+      *  'Y' when the control card asks for round-trip verification
+      *  of every record this run.
+       01 VERIFY-MODE PIC X VALUE 'N'.
+      *  Shift amount that undoes ROTATION-AMOUNT, for verify mode.
+       01 DECODE-SHIFT PIC 9(2).
+      *  Ciphertext decoded back to plaintext during verification.
+       01 DECODED-TEXT PIC X(20).
+      *  Sequence number of the input record currently being
+      *  processed - doubles as the exception report's record
+      *  identifier.
+       01 RECORD-NUMBER PIC 9(6) VALUE 0.
+      *  Count of records skipped due to an invalid character, for
+      *  the end-of-run summary.
+       01 SKIP-COUNT PIC 9(6) VALUE 0.
+      *  'N' once any character in the current record fails
+      *  CHECK-CHAR - the record is then skipped rather than written.
+       01 RECORD-VALID PIC X VALUE 'Y'.
+
       *  How much we shift the characters to the right
       *  Ex: A + 13 = N
          01 ROTATION-AMOUNT PIC 9(2) VALUE 13.
+      *  Shift amount ROTATE-CHAR actually applies - ROTATION-AMOUNT
+      *  to encode, DECODE-SHIFT to decode/verify.
+         01 SHIFT-AMOUNT PIC 9(2).
       *  We accept A-Za-z and 0-9
       *  You could of course just use ACSII math but this
       *  is more readable, and I don't really care about
       *  performance for this little toy program
-         01 ACCEPTED-CHARS PIC X(63) VALUE 
+      *  Widened past the original 63 to cover the punctuation found
+      *  in real customer name and address fields - hyphens,
+      *  apostrophes, ampersands, and the like - so legitimate
+      *  records no longer get rejected as invalid.
+         01 ACCEPTED-CHARS PIC X(72) VALUE
               "abcdefghijklmnopqrstuvwxyz" &
               "ABCDEFGHIJKLMNOPQRSTUVWXYZ" &
-              "1234567890 ".
+              "1234567890 " &
+              "-'&.,#/()".
       *  The length of the accepted characters string
-         01 ACCEPTED-CHARS-LEN PIC 9(2) VALUE 63.
-      *  Plaintext user input
+         01 ACCEPTED-CHARS-LEN PIC 9(2) VALUE 72.
+      *  Plaintext record currently being processed
          01 USER-INPUT PIC X(20).
-      *  The length of the user input
+      *  The length of the current record's text
          01 USER-INPUT-LEN PIC 9(2).
       *  Plaintext loop index
          01 USER-INPUT-IDX PIC 9(2).
@@ -31,58 +110,237 @@
       *  Current character being processed
          01 CHAR PIC X.
        PROCEDURE DIVISION.
-      *    Get the user's input
-           DISPLAY "Enter a string to encrypt: ".
-           ACCEPT USER-INPUT.
-      *    Find the actual length of the user input by removing trailing
+           PERFORM READ-CONTROL-CARD
+           PERFORM OPEN-FILES
+           PERFORM READ-NEXT-INPUT
+           PERFORM PROCESS-RECORD UNTIL END-OF-INPUT = 'Y'
+           PERFORM WRITE-EXCEPTION-SUMMARY
+           PERFORM CLOSE-FILES
+           DISPLAY "ROT13 batch complete. Records skipped: " SKIP-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      * READ-CONTROL-CARD opens the control file, if present, and
+      * loads the rotation amount and verify indicator for this run.
+      * A missing control file, or a zero/blank value on the card,
+      * falls back to the original default shift of 13 with verify
+      * mode off. A rotation amount that isn't a valid shift for
+      * ACCEPTED-CHARS (i.e. not strictly between 0 and
+      * ACCEPTED-CHARS-LEN) is rejected the same way, since it would
+      * otherwise underflow DECODE-SHIFT below and make verify mode
+      * report FAIL for ciphertext that actually decodes fine.
+      * DECODE-SHIFT - the shift that undoes ROTATION-AMOUNT - is
+      * derived once the final rotation amount is known.
+       READ-CONTROL-CARD SECTION.
+           OPEN INPUT CONTROL-FILE
+           IF CTL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-ROTATION-AMOUNT NOT = 0
+                           IF CTL-ROTATION-AMOUNT < ACCEPTED-CHARS-LEN
+                               MOVE CTL-ROTATION-AMOUNT
+                                   TO ROTATION-AMOUNT
+                           ELSE
+                               DISPLAY
+                                  "ROT13: CTL-ROTATION-AMOUNT out of "
+                                  "range, using default of 13: "
+                                  CTL-ROTATION-AMOUNT
+                           END-IF
+                       END-IF
+                       IF CTL-VERIFY-INDICATOR NOT = SPACE
+                           MOVE CTL-VERIFY-INDICATOR TO VERIFY-MODE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           COMPUTE DECODE-SHIFT = ACCEPTED-CHARS-LEN - ROTATION-AMOUNT
+           EXIT.
+
+      * OPEN-FILES opens the batch input, output, and exception
+      * datasets, plus the verify report when verify mode is on. Each
+      * OPEN's FILE STATUS is checked - a record-oriented batch job
+      * that plowed ahead on a failed OPEN would either hang forever
+      * reading a file that was never opened, or quietly "succeed"
+      * having written nothing at all, so any non-zero status aborts
+      * the run cleanly instead.
+       OPEN-FILES SECTION.
+           OPEN INPUT INPUT-FILE
+           IF IN-FILE-STATUS NOT = "00"
+               DISPLAY "ROT13: unable to open RTIN, file status: "
+                   IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+           IF OUT-FILE-STATUS NOT = "00"
+               DISPLAY "ROT13: unable to open RTOUT, file status: "
+                   OUT-FILE-STATUS
+               CLOSE INPUT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF EXC-FILE-STATUS NOT = "00"
+               DISPLAY "ROT13: unable to open RTEXC, file status: "
+                   EXC-FILE-STATUS
+               CLOSE INPUT-FILE
+               CLOSE OUTPUT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF VERIFY-MODE = 'Y'
+               OPEN OUTPUT VERIFY-FILE
+               IF VER-FILE-STATUS NOT = "00"
+                   DISPLAY
+                       "ROT13: unable to open RTVER, file status: "
+                       VER-FILE-STATUS
+                   CLOSE INPUT-FILE
+                   CLOSE OUTPUT-FILE
+                   CLOSE EXCEPTION-FILE
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+           EXIT.
+
+      * READ-NEXT-INPUT reads the next plaintext record, or sets
+      * END-OF-INPUT when the batch is exhausted.
+       READ-NEXT-INPUT SECTION.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-INPUT
+               NOT AT END
+                   ADD 1 TO RECORD-NUMBER
+           END-READ
+           EXIT.
+
+      * PROCESS-RECORD runs one input record through the existing
+      * CHECK-CHAR/ROTATE-CHAR logic. A record with no invalid
+      * characters gets its CIPHERTEXT written to the output
+      * dataset; a record with one or more invalid characters is
+      * logged to the exception report instead and skipped, so one
+      * dirty record doesn't take down the run.
+       PROCESS-RECORD SECTION.
+           MOVE RT-PLAINTEXT TO USER-INPUT
+           MOVE SPACES TO CIPHERTEXT
+           MOVE 'Y' TO RECORD-VALID
+      *    Find the actual length of the record by removing trailing
       *    spaces
+           MOVE 0 TO USER-INPUT-LEN
            PERFORM VARYING USER-INPUT-IDX FROM 20 BY -1 UNTIL
                USER-INPUT-IDX = 0
                IF USER-INPUT(USER-INPUT-IDX:1) NOT = SPACE
                    MOVE USER-INPUT-IDX TO USER-INPUT-LEN
                    EXIT PERFORM
                END-IF
-           END-PERFORM.
-      *    Check if each character is in ACCEPTED-CHARS
-           PERFORM VARYING USER-INPUT-IDX FROM 1 BY 1 UNTIL 
+           END-PERFORM
+      *    Check each character against ACCEPTED-CHARS, logging and
+      *    skipping invalid ones instead of abending
+           PERFORM VARYING USER-INPUT-IDX FROM 1 BY 1 UNTIL
               USER-INPUT-IDX > USER-INPUT-LEN
               MOVE USER-INPUT(USER-INPUT-IDX:1) TO CHAR
               PERFORM CHECK-CHAR
-              PERFORM ROTATE-CHAR
-              MOVE CHAR TO CIPHERTEXT(USER-INPUT-IDX:1)
-           END-PERFORM.
-      *    Display the encrypted string
-           DISPLAY "Encypted string: " CIPHERTEXT
-           STOP RUN.
-      
-      * CHECK-CHAR will check if the character is in ACCEPTED-CHARS
+              IF CHAR-FOUND = 'N'
+                  MOVE 'N' TO RECORD-VALID
+                  MOVE RECORD-NUMBER TO EXC-RECORD-NUMBER
+                  MOVE USER-INPUT-IDX TO EXC-POSITION
+                  MOVE CHAR TO EXC-CHAR
+                  WRITE RT-EXCEPTION-RECORD
+              ELSE
+                  MOVE ROTATION-AMOUNT TO SHIFT-AMOUNT
+                  PERFORM ROTATE-CHAR
+                  MOVE CHAR TO CIPHERTEXT(USER-INPUT-IDX:1)
+              END-IF
+           END-PERFORM
+           IF RECORD-VALID = 'Y'
+               MOVE CIPHERTEXT TO RT-CIPHERTEXT
+               WRITE RT-OUTPUT-RECORD
+               IF VERIFY-MODE = 'Y'
+                   PERFORM VERIFY-RECORD
+               END-IF
+           ELSE
+               ADD 1 TO SKIP-COUNT
+           END-IF
+           PERFORM READ-NEXT-INPUT
+           EXIT.
+
+      * VERIFY-RECORD re-applies the rotation in reverse (shift by
+      * DECODE-SHIFT) to the CIPHERTEXT just produced, confirms it
+      * matches the original input record-for-record, and writes a
+      * PASS/FAIL confirmation to the verify report - proof the
+      * batch encrypted cleanly before it's shipped to a partner.
+       VERIFY-RECORD SECTION.
+           MOVE SPACES TO DECODED-TEXT
+           PERFORM VARYING USER-INPUT-IDX FROM 1 BY 1 UNTIL
+               USER-INPUT-IDX > USER-INPUT-LEN
+               MOVE CIPHERTEXT(USER-INPUT-IDX:1) TO CHAR
+               MOVE DECODE-SHIFT TO SHIFT-AMOUNT
+               PERFORM ROTATE-CHAR
+               MOVE CHAR TO DECODED-TEXT(USER-INPUT-IDX:1)
+           END-PERFORM
+           MOVE RECORD-NUMBER TO VER-RECORD-NUMBER
+           IF DECODED-TEXT(1:USER-INPUT-LEN) =
+               USER-INPUT(1:USER-INPUT-LEN)
+               MOVE "PASS" TO VER-STATUS
+           ELSE
+               MOVE "FAIL" TO VER-STATUS
+           END-IF
+           WRITE RT-VERIFY-RECORD
+           EXIT.
+
+      * WRITE-EXCEPTION-SUMMARY appends a trailing summary record to
+      * the exception report with the total skipped-record count, so
+      * that figure is retained with the run's durable output instead
+      * of only living in the job log's end-of-run DISPLAY.
+       WRITE-EXCEPTION-SUMMARY SECTION.
+           MOVE "SUMMARY " TO EXC-SUMMARY-LABEL
+           MOVE SKIP-COUNT TO EXC-SUMMARY-SKIP-COUNT
+           WRITE RT-EXCEPTION-SUMMARY-RECORD
+           EXIT.
+
+      * CLOSE-FILES closes out the batch input, output, exception,
+      * and (if opened) verify datasets.
+       CLOSE-FILES SECTION.
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           IF VERIFY-MODE = 'Y'
+               CLOSE VERIFY-FILE
+           END-IF
+           EXIT.
+
+      * CHECK-CHAR will check if the character is in ACCEPTED-CHARS,
+      * setting CHAR-FOUND rather than stopping the run - the
+      * caller decides what to do with an invalid character.
        CHECK-CHAR SECTION.
            MOVE 'N' TO CHAR-FOUND
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX >
               ACCEPTED-CHARS-LEN
                IF CHAR = ACCEPTED-CHARS(IDX:1)
                    MOVE 'Y' TO CHAR-FOUND
                    EXIT PERFORM
                END-IF
            END-PERFORM
-           IF CHAR-FOUND = 'N'
-               DISPLAY "Error: Invalid character " CHAR
-               STOP RUN
-           END-IF
            EXIT.
       * ROTATE-CHAR will shift the character to the right by
-      * ROTATION-AMOUNT using modular arithmetic
+      * SHIFT-AMOUNT using modular arithmetic. Set SHIFT-AMOUNT to
+      * ROTATION-AMOUNT to encode, or to DECODE-SHIFT to decode.
        ROTATE-CHAR SECTION.
       *    Find the index of the character in ACCEPTED-CHARS
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX >
                ACCEPTED-CHARS-LEN OR CHAR = ACCEPTED-CHARS(IDX:1)
                CONTINUE
            END-PERFORM.
-      *    Calculate the new index using modular arithmetic
-           COMPUTE IDX = FUNCTION MOD(IDX + ROTATION-AMOUNT,
-               ACCEPTED-CHARS-LEN).
+      *    Calculate the new index using modular arithmetic.
+      *    ACCEPTED-CHARS is 1-indexed, so shift the index down to
+      *    0-based before the MOD and back up to 1-based after -
+      *    otherwise a result of exactly 0 would address the
+      *    non-existent ACCEPTED-CHARS(0:1) instead of wrapping to
+      *    the last character.
+           COMPUTE IDX = FUNCTION MOD(IDX - 1 + SHIFT-AMOUNT,
+               ACCEPTED-CHARS-LEN) + 1.
       *    Get the new character and return it
            MOVE ACCEPTED-CHARS (IDX:1) TO CHAR.
            EXIT.
-
-           
\ No newline at end of file
