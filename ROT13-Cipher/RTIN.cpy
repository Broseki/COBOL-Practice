@@ -0,0 +1,7 @@
+      *---------------------------------------------------------------
+      *  RTIN.cpy
+      *  Batch input record for ROT13 - one plaintext value per
+      *  record, same shape as the original USER-INPUT field.
+      *---------------------------------------------------------------
+       01 RT-INPUT-RECORD.
+           05 RT-PLAINTEXT          PIC X(20).
