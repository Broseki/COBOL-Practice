@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      *  DRAUDIT.cpy
+      *  Shared audit log record for the FIZZBUZZ/ROT13 driver - one
+      *  record per step, so on-call can confirm from one place
+      *  whether last night's run completed both steps successfully.
+      *---------------------------------------------------------------
+       01 DR-AUDIT-RECORD.
+           05 DR-STEP-NAME           PIC X(8).
+           05 DR-START-TIMESTAMP     PIC X(21).
+           05 DR-END-TIMESTAMP       PIC X(21).
+           05 DR-RETURN-CODE         PIC S9(4).
+           05 DR-STATUS              PIC X(4).
