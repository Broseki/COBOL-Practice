@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+      *    Runs FIZZBUZZ and ROT13 in sequence as one job stream,
+      *    recording each step's start time, end time, and return
+      *    code to a shared audit log so on-call can confirm from
+      *    one place whether last night's run completed both steps.
+      *    FIZZBUZZ and ROT13 both end in GOBACK rather than STOP
+      *    RUN so they can be invoked here as CALLed subprograms and
+      *    still run standalone unchanged.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Shared audit log - appended to every run, never
+      *    overwritten, so history accumulates across job runs.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "DRAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY DRAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 AUD-FILE-STATUS PIC XX.
+      *  Name of the step about to be/just CALLed - also doubles as
+      *  the program-name operand of the dynamic CALL.
+       01 STEP-NAME-WS PIC X(8).
+       01 START-TS-WS PIC X(21).
+       01 END-TS-WS PIC X(21).
+       01 STEP-RETURN-CODE PIC S9(4) VALUE 0.
+      *  Worst (highest) of the two steps' return codes, so the
+      *  driver's own exit status reflects either step's failure
+      *  instead of just whichever one ran last.
+       01 COMBINED-RETURN-CODE PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE "FIZZBUZZ" TO STEP-NAME-WS
+           PERFORM RUN-STEP
+           MOVE "ROT13" TO STEP-NAME-WS
+           PERFORM RUN-STEP
+           PERFORM CLOSE-AUDIT-LOG
+           MOVE COMBINED-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      * OPEN-AUDIT-LOG opens the shared audit log for append. If the
+      * log doesn't exist yet (first run), EXTEND fails with status
+      * "35" ("file not found") and the log is created fresh with
+      * OPEN OUTPUT instead. Any other non-"00" status - on either
+      * OPEN - means something is actually wrong with the log dataset
+      * (permission denied, an immutable file, etc.), and falling
+      * back to OPEN OUTPUT in that case would silently truncate the
+      * accumulated audit history, so it's treated as fatal instead,
+      * matching how every other OPEN in this job stream handles a
+      * failure.
+       OPEN-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUD-FILE-STATUS NOT = "00"
+               IF AUD-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+                   IF AUD-FILE-STATUS NOT = "00"
+                       DISPLAY
+                           "DRIVER: unable to open DRAUDIT, file "
+                           "status: " AUD-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               ELSE
+                   DISPLAY "DRIVER: unable to open DRAUDIT, file "
+                       "status: " AUD-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           EXIT.
+
+      * RUN-STEP CALLs the program named in STEP-NAME-WS, capturing
+      * its start time, end time, and return code, then records the
+      * result to the audit log and folds it into COMBINED-RETURN-
+      * CODE so the driver's own exit status reflects the worst of
+      * both steps.
+       RUN-STEP SECTION.
+           MOVE FUNCTION CURRENT-DATE TO START-TS-WS
+           CALL STEP-NAME-WS
+           MOVE RETURN-CODE TO STEP-RETURN-CODE
+           IF STEP-RETURN-CODE > COMBINED-RETURN-CODE
+               MOVE STEP-RETURN-CODE TO COMBINED-RETURN-CODE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO END-TS-WS
+           PERFORM WRITE-AUDIT-RECORD
+           EXIT.
+
+      * WRITE-AUDIT-RECORD appends one record to the shared audit
+      * log for the step that just ran.
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE STEP-NAME-WS TO DR-STEP-NAME
+           MOVE START-TS-WS TO DR-START-TIMESTAMP
+           MOVE END-TS-WS TO DR-END-TIMESTAMP
+           MOVE STEP-RETURN-CODE TO DR-RETURN-CODE
+           IF STEP-RETURN-CODE = 0
+               MOVE "OK" TO DR-STATUS
+           ELSE
+               MOVE "FAIL" TO DR-STATUS
+           END-IF
+           WRITE DR-AUDIT-RECORD
+           EXIT.
+
+      * CLOSE-AUDIT-LOG closes the audit log at end of run.
+       CLOSE-AUDIT-LOG SECTION.
+           CLOSE AUDIT-LOG-FILE
+           EXIT.
